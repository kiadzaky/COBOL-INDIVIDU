@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author: KIA DZAKY ERIYOKO
+      * Purpose: Translate a file status code into a plain-English
+      *          message and append one line to the shared operations
+      *          run log, so an operator troubleshooting a failed run
+      *          can see exactly which OPEN/READ/WRITE/REWRITE/DELETE
+      *          failed and why instead of just a bare FSTAT value.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SUB-TUGAS-LOG.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE
+              ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\RUNLOG.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FSTAT.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD RUN-LOG-FILE.
+       01 RG-RECORD PIC X(100).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 FSTAT PIC 99.
+       01 WS-CURRENT-DATETIME.
+           05 WS-CD-DATE.
+               10 WS-CD-YYYY PIC 9(04).
+               10 WS-CD-MM PIC 9(02).
+               10 WS-CD-DD PIC 9(02).
+           05 WS-CD-TIME.
+               10 WS-CD-HH PIC 9(02).
+               10 WS-CD-MIN PIC 9(02).
+               10 WS-CD-SS PIC 9(02).
+           05 FILLER PIC X(09).
+       01 WS-RG-TIMESTAMP PIC X(19).
+       01 WS-RG-MESSAGE PIC X(40).
+      *-----------------------
+       LINKAGE SECTION.
+       01 LK-PROGRAM PIC X(15).
+       01 LK-OPERATION PIC X(11).
+       01 LK-FSTAT PIC 99.
+       PROCEDURE DIVISION USING LK-PROGRAM LK-OPERATION LK-FSTAT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * append one line to the run log, creating it on first use
+      **
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           STRING WS-CD-YYYY DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CD-MM DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CD-DD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CD-HH DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-CD-MIN DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-CD-SS DELIMITED BY SIZE
+                  INTO WS-RG-TIMESTAMP
+           PERFORM LOOKUP-FSTAT-MESSAGE
+           OPEN EXTEND RUN-LOG-FILE
+           IF FSTAT = "35"
+               CLOSE RUN-LOG-FILE
+               OPEN OUTPUT RUN-LOG-FILE
+               CLOSE RUN-LOG-FILE
+               OPEN EXTEND RUN-LOG-FILE
+           END-IF
+           STRING WS-RG-TIMESTAMP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LK-PROGRAM DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  LK-OPERATION DELIMITED BY SIZE
+                  " FSTAT=" DELIMITED BY SIZE
+                  LK-FSTAT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-RG-MESSAGE DELIMITED BY SIZE
+                  INTO RG-RECORD
+           WRITE RG-RECORD
+           CLOSE RUN-LOG-FILE
+           GOBACK.
+
+       LOOKUP-FSTAT-MESSAGE.
+      **
+      * shared FSTAT-to-message lookup covering the common COBOL
+      * file status codes
+      **
+           EVALUATE LK-FSTAT
+               WHEN 00
+                   MOVE "SUCCESSFUL COMPLETION" TO WS-RG-MESSAGE
+               WHEN 02
+                   MOVE "SUCCESS - DUPLICATE ALTERNATE KEY"
+                       TO WS-RG-MESSAGE
+               WHEN 10
+                   MOVE "END OF FILE" TO WS-RG-MESSAGE
+               WHEN 21
+                   MOVE "SEQUENCE ERROR ON KEY" TO WS-RG-MESSAGE
+               WHEN 22
+                   MOVE "DUPLICATE KEY ON WRITE/REWRITE"
+                       TO WS-RG-MESSAGE
+               WHEN 23
+                   MOVE "RECORD NOT FOUND" TO WS-RG-MESSAGE
+               WHEN 24
+                   MOVE "BOUNDARY VIOLATION" TO WS-RG-MESSAGE
+               WHEN 34
+                   MOVE "BOUNDARY VIOLATION ON WRITE"
+                       TO WS-RG-MESSAGE
+               WHEN 35
+                   MOVE "FILE NOT FOUND" TO WS-RG-MESSAGE
+               WHEN 37
+                   MOVE "OPEN MODE NOT SUPPORTED BY DEVICE"
+                       TO WS-RG-MESSAGE
+               WHEN 38
+                   MOVE "FILE CLOSED WITH LOCK - CANNOT OPEN"
+                       TO WS-RG-MESSAGE
+               WHEN 39
+                   MOVE "MISMATCHED FILE ATTRIBUTES"
+                       TO WS-RG-MESSAGE
+               WHEN 41
+                   MOVE "FILE ALREADY OPEN" TO WS-RG-MESSAGE
+               WHEN 42
+                   MOVE "FILE NOT OPEN" TO WS-RG-MESSAGE
+               WHEN 43
+                   MOVE "NO CURRENT RECORD FOR REWRITE/DELETE"
+                       TO WS-RG-MESSAGE
+               WHEN 44
+                   MOVE "RECORD LENGTH MISMATCH" TO WS-RG-MESSAGE
+               WHEN 46
+                   MOVE "NO VALID NEXT RECORD" TO WS-RG-MESSAGE
+               WHEN 47
+                   MOVE "READ ATTEMPTED - FILE NOT OPEN INPUT/I-O"
+                       TO WS-RG-MESSAGE
+               WHEN 48
+                   MOVE "WRITE ATTEMPTED - FILE NOT OPEN OUTPUT/I-O"
+                       TO WS-RG-MESSAGE
+               WHEN 49
+                   MOVE "REWRITE/DELETE - FILE NOT OPEN I-O"
+                       TO WS-RG-MESSAGE
+               WHEN 91
+                   MOVE "FILE NOT AVAILABLE / PERMISSION DENIED"
+                       TO WS-RG-MESSAGE
+               WHEN OTHER
+                   MOVE "UNKNOWN FILE STATUS" TO WS-RG-MESSAGE
+           END-EVALUATE.
+      ** add other procedures here
+       END PROGRAM SUB-TUGAS-LOG.
