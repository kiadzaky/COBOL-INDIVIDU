@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author: KIA DZAKY ERIYOKO
+      * Purpose: Headcount summary - reads Personal-IDX and prints a
+      *          count and percentage-of-total per Jabatan, with page
+      *          headers and a grand total line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TUGAS-HEADCOUNT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PERSONAL-SEL.cpy".
+           SELECT HEADCOUNT-REPORT
+               ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\HEADCNT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSTAT.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD Personal-IDX.
+           COPY "PERSONAL-FD.cpy".
+       FD HEADCOUNT-REPORT.
+       01 HC-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FSTAT PIC 99.
+       01 WS-EOF PIC X VALUE "N".
+
+      * summary table, keyed by JABATAN
+       01 WS-SUM-COUNT PIC 99 VALUE 0.
+       01 WS-SUM-TABLE.
+           05 WS-SUM-ENTRY OCCURS 50 TIMES INDEXED BY WS-SUM-IX.
+               10 WS-SUM-JABATAN PIC A(20).
+               10 WS-SUM-CNT PIC 9(05).
+
+       01 WS-GRAND-CNT PIC 9(05) VALUE 0.
+       01 WS-PERCENT PIC ZZ9.99.
+       01 WS-PERCENT-CALC PIC 9(03)V9(04).
+       01 WS-FOUND-SW PIC X VALUE "N".
+           88 WS-FOUND VALUE "Y".
+
+       01 WS-LINE-CNT PIC 99 VALUE 0.
+       01 WS-PAGE-NO PIC 99 VALUE 0.
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YYYY PIC 9(04).
+           05 WS-CD-MM PIC 9(02).
+           05 WS-CD-DD PIC 9(02).
+           05 FILLER PIC X(10).
+       01 WS-CURRENT-DATE-DISPLAY PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BUILD-SUMMARY UNTIL WS-EOF = "Y".
+           PERFORM 3000-PRINT-SUMMARY.
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT Personal-IDX.
+           IF FSTAT NOT = "00"
+               DISPLAY "CANNOT OPEN PERSONAL-IDX, FSTAT=" FSTAT
+               MOVE "Y" TO WS-EOF
+           END-IF
+           OPEN OUTPUT HEADCOUNT-REPORT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CD-YYYY DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CD-MM DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CD-DD DELIMITED BY SIZE
+               INTO WS-CURRENT-DATE-DISPLAY.
+
+       2000-BUILD-SUMMARY.
+           READ Personal-IDX NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM 2100-ACCUMULATE
+           END-READ.
+
+       2100-ACCUMULATE.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-SUM-IX FROM 1 BY 1
+                   UNTIL WS-SUM-IX > WS-SUM-COUNT
+               IF WS-SUM-JABATAN (WS-SUM-IX) = F-JABATAN
+                   ADD 1 TO WS-SUM-CNT (WS-SUM-IX)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-SUM-COUNT < 50
+               ADD 1 TO WS-SUM-COUNT
+               MOVE F-JABATAN TO WS-SUM-JABATAN (WS-SUM-COUNT)
+               MOVE 1 TO WS-SUM-CNT (WS-SUM-COUNT)
+           END-IF
+           ADD 1 TO WS-GRAND-CNT.
+
+       3000-PRINT-SUMMARY.
+           PERFORM VARYING WS-SUM-IX FROM 1 BY 1
+                   UNTIL WS-SUM-IX > WS-SUM-COUNT
+               IF WS-LINE-CNT = 0
+                   PERFORM 3100-PRINT-HEADER
+               END-IF
+               COMPUTE WS-PERCENT-CALC ROUNDED =
+                   (WS-SUM-CNT (WS-SUM-IX) * 100) / WS-GRAND-CNT
+               MOVE WS-PERCENT-CALC TO WS-PERCENT
+               STRING WS-SUM-JABATAN (WS-SUM-IX) DELIMITED BY SIZE
+                   "  COUNT=" DELIMITED BY SIZE
+                   WS-SUM-CNT (WS-SUM-IX) DELIMITED BY SIZE
+                   "  PCT=" DELIMITED BY SIZE
+                   WS-PERCENT DELIMITED BY SIZE
+                   "%" DELIMITED BY SIZE
+                   INTO HC-LINE
+               WRITE HC-LINE
+               ADD 1 TO WS-LINE-CNT
+               IF WS-LINE-CNT >= 20
+                   MOVE 0 TO WS-LINE-CNT
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO HC-LINE
+           WRITE HC-LINE
+           STRING "GRAND TOTAL  COUNT=" DELIMITED BY SIZE
+               WS-GRAND-CNT DELIMITED BY SIZE
+               INTO HC-LINE
+           WRITE HC-LINE.
+
+       3100-PRINT-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE SPACES TO HC-LINE
+           STRING "HEADCOUNT SUMMARY BY JABATAN" DELIMITED BY SIZE
+               "          TANGGAL " DELIMITED BY SIZE
+               WS-CURRENT-DATE-DISPLAY DELIMITED BY SIZE
+               "   HAL " DELIMITED BY SIZE
+               WS-PAGE-NO DELIMITED BY SIZE
+               INTO HC-LINE
+           WRITE HC-LINE
+           MOVE SPACES TO HC-LINE
+           WRITE HC-LINE.
+
+       9999-EXIT.
+           CLOSE Personal-IDX.
+           CLOSE HEADCOUNT-REPORT.
+           STOP RUN.
+      ** add other procedures here
+       END PROGRAM TUGAS-HEADCOUNT.
