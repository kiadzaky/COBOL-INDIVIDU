@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: KIA DZAKY ERIYOKO
+      * Purpose: Mass-update Jabatan during a reorganization. Reads a
+      *          transaction file of NIK + new Jabatan, rewrites each
+      *          matching Personal-IDX record, journals the change, and
+      *          reports the updated count and any NIK not found.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TUGAS-REORG.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PERSONAL-SEL.cpy".
+           SELECT REORG-TRANS
+               ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\REORG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSTAT.
+           SELECT REORG-REPORT
+               ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\REORG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSTAT.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD Personal-IDX.
+           COPY "PERSONAL-FD.cpy".
+       FD REORG-TRANS.
+       01 RT-RECORD.
+           05 RT-NIK PIC 9(16).
+           05 FILLER PIC X VALUE ";".
+           05 RT-NEW-JABATAN PIC X(20).
+       FD REORG-REPORT.
+       01 RL-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FSTAT PIC 99.
+       01 WS-EOF PIC X VALUE "N".
+       01 NIK-Z PIC ZZZZ,ZZZZ,ZZZZ,ZZZZ.
+       01 WS-OLD-JABATAN PIC X(20).
+       01 WS-UPDATED-CNT PIC 9(05) VALUE 0.
+       01 WS-NOTFOUND-CNT PIC 9(05) VALUE 0.
+       01 WS-JR-OPERATION PIC X(10) VALUE "REORG".
+       01 WS-JR-BEFORE PIC X(60).
+       01 WS-JR-AFTER PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANS UNTIL WS-EOF = "Y".
+           PERFORM 3000-PRINT-SUMMARY.
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN I-O Personal-IDX.
+           IF FSTAT NOT = "00"
+               DISPLAY "CANNOT OPEN PERSONAL-IDX, FSTAT=" FSTAT
+               MOVE "Y" TO WS-EOF
+           END-IF
+           OPEN INPUT REORG-TRANS
+           IF FSTAT NOT = "00"
+               DISPLAY "CANNOT OPEN REORG-TRX.dat, FSTAT=" FSTAT
+               MOVE "Y" TO WS-EOF
+           END-IF
+           OPEN OUTPUT REORG-REPORT
+           MOVE "MASS UPDATE JABATAN - REORGANISASI" TO RL-LINE
+           WRITE RL-LINE.
+
+       2000-PROCESS-TRANS.
+           READ REORG-TRANS
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM 2100-APPLY-TRANS
+           END-READ.
+
+       2100-APPLY-TRANS.
+           MOVE RT-NIK TO F-NIK
+           MOVE RT-NIK TO NIK-Z
+           READ Personal-IDX
+               INVALID KEY
+                   ADD 1 TO WS-NOTFOUND-CNT
+                   STRING "NIK NOT FOUND - " DELIMITED BY SIZE
+                       NIK-Z DELIMITED BY SIZE
+                       INTO RL-LINE
+                   WRITE RL-LINE
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE F-JABATAN TO WS-OLD-JABATAN
+                   MOVE FUNCTION UPPER-CASE (RT-NEW-JABATAN)
+                       TO F-JABATAN
+                   REWRITE F-Personal
+                       INVALID KEY
+                           ADD 1 TO WS-NOTFOUND-CNT
+                           STRING "REWRITE FAILED - " DELIMITED BY SIZE
+                               NIK-Z DELIMITED BY SIZE
+                               INTO RL-LINE
+                           WRITE RL-LINE
+                           END-WRITE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-UPDATED-CNT
+                           STRING "UPDATED " DELIMITED BY SIZE
+                               NIK-Z DELIMITED BY SIZE
+                               " FROM " DELIMITED BY SIZE
+                               WS-OLD-JABATAN DELIMITED BY SIZE
+                               " TO " DELIMITED BY SIZE
+                               F-JABATAN DELIMITED BY SIZE
+                               INTO RL-LINE
+                           WRITE RL-LINE
+                           STRING "JABATAN=" DELIMITED BY SIZE
+                               WS-OLD-JABATAN DELIMITED BY SIZE
+                               INTO WS-JR-BEFORE
+                           STRING "JABATAN=" DELIMITED BY SIZE
+                               F-JABATAN DELIMITED BY SIZE
+                               INTO WS-JR-AFTER
+                           CALL "SUB-TUGAS-JOURNAL" USING
+                               WS-JR-OPERATION, F-NIK,
+                               WS-JR-BEFORE, WS-JR-AFTER
+                           CANCEL "SUB-TUGAS-JOURNAL"
+                   END-REWRITE
+           END-READ.
+
+       3000-PRINT-SUMMARY.
+           MOVE SPACES TO RL-LINE
+           WRITE RL-LINE
+           STRING "UPDATED=" DELIMITED BY SIZE
+               WS-UPDATED-CNT DELIMITED BY SIZE
+               "  NOT FOUND=" DELIMITED BY SIZE
+               WS-NOTFOUND-CNT DELIMITED BY SIZE
+               INTO RL-LINE
+           WRITE RL-LINE
+           DISPLAY "REORG SELESAI - UPDATED=" WS-UPDATED-CNT
+               " NOT FOUND=" WS-NOTFOUND-CNT.
+
+       9999-EXIT.
+           CLOSE Personal-IDX.
+           CLOSE REORG-TRANS.
+           CLOSE REORG-REPORT.
+           STOP RUN.
+      ** add other procedures here
+       END PROGRAM TUGAS-REORG.
