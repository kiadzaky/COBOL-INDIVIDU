@@ -11,56 +11,168 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT Personal-IDX
-          ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\personal.dat"
-          ORGANIZATION IS INDEXED
-          ACCESS MODE IS DYNAMIC
-          FILE STATUS IS FSTAT
-          RECORD KEY IS F-NIK.
+           COPY "PERSONAL-SEL.cpy".
        SELECT PERSONAL-IDX-EXPORT
            ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\EKSPOR-DATA.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FSTAT
            .
+       SELECT REKON-REPORT
+           ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\REKON-DATA.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTAT.
+           COPY "ARCHIVE-SEL.cpy".
+           COPY "LOCK-SEL.cpy".
+       SELECT BATCH-CTL-FILE
+           ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\BATCH-CTL.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTAT.
+       SELECT EXPORT-SEMI
+           ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\EKSPOR-SEMI.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTAT.
+       SELECT EXPORT-CSV
+           ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\EKSPOR-CSV.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTAT.
+       SELECT LIST-REPORT
+           ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\LIST-REPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSTAT.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD Personal-IDX.
-       01 F-Personal.
-          05 F-NIK PIC 9(16).
-          05 F-Nama PIC A(30).
-          05 F-Jabatan PIC A(20).
+           COPY "PERSONAL-FD.cpy".
        FD PERSONAL-IDX-EXPORT.
            01 EKS-PERSONAL.
                   05 EKS-NIK-Z PIC ZZZZ,ZZZZ,ZZZZ,ZZZZ.
                   05 FILLER PIC X VALUE ";".
+                  05 EKS-NIK-PLAIN PIC 9(16).
+                  05 FILLER PIC X VALUE ";".
                   05 EKS-NAMA PIC X(30).
                   05 FILLER PIC X VALUE ";".
                   05 EKS-JABATAN PIC X(20).
+                  05 FILLER PIC X VALUE ";".
+                  05 EKS-GOLONGAN PIC X(02).
+                  05 FILLER PIC X VALUE ";".
+                  05 EKS-GAJI-POKOK PIC 9(09)V99.
+       FD REKON-REPORT.
+       01 RK-LINE PIC X(80).
+       FD Personal-Archive.
+           COPY "ARCHIVE-FD.cpy".
+       FD Personal-Lock.
+           COPY "LOCK-FD.cpy".
+       FD BATCH-CTL-FILE.
+       01 BC-RECORD.
+           05 BC-COMMAND PIC X(01).
+           05 FILLER PIC X VALUE ";".
+           05 BC-NIK PIC 9(16).
+           05 FILLER PIC X VALUE ";".
+           05 BC-NAMA PIC X(30).
+           05 FILLER PIC X VALUE ";".
+           05 BC-JABATAN PIC X(20).
+           05 FILLER PIC X VALUE ";".
+           05 BC-GOLONGAN PIC X(02).
+           05 FILLER PIC X VALUE ";".
+           05 BC-GAJI-POKOK PIC 9(09)V99.
+           05 FILLER PIC X VALUE ";".
+           05 BC-REASON PIC X(30).
+           05 FILLER PIC X VALUE ";".
+           05 BC-EXPORT-FORMAT PIC X(01).
+       FD EXPORT-SEMI.
+       01 ES-LINE PIC X(100).
+       FD EXPORT-CSV.
+       01 EC-LINE PIC X(120).
+       FD LIST-REPORT.
+       01 LR-LINE PIC X(80).
        WORKING-STORAGE SECTION.
        01 FSTAT PIC 99.
        01 WS-COMMAND PIC X.
-       01 PERSONAL.
-              05 NIK PIC 9(16).
-              05 NAMA PIC A(30).
-              05 JABATAN PIC A(20).
+           COPY "PERSONAL-WS.cpy".
        01 WS-EOF PIC 9.
        01 WS-STATUS PIC 9.
        01 WS-NIK-INPUT PIC 9(16).
        01 WS-COUNT PIC 99 VALUE 1.
        01 PERSONAL-Z.
               05 NIK-Z PIC ZZZZ,ZZZZ,ZZZZ,ZZZZ.
+       01 WS-JR-OPERATION PIC X(10).
+       01 WS-JR-BEFORE PIC X(100).
+       01 WS-JR-AFTER PIC X(100).
+       01 WS-REKON-EOF-M PIC X VALUE "N".
+       01 WS-REKON-EOF-X PIC X VALUE "N".
+       01 WS-REKON-MASTER-CNT PIC 9(05) VALUE 0.
+       01 WS-REKON-EXPORT-CNT PIC 9(05) VALUE 0.
+       01 WS-REKON-STORED-CNT PIC 9(05) VALUE 0.
+       01 WS-REKON-MISS-CNT PIC 9(05) VALUE 0.
+       01 WS-REKON-IX PIC 9(05) VALUE 0.
+       01 WS-REKON-FOUND-SW PIC X VALUE "N".
+           88 WS-REKON-MATCHED VALUE "Y".
+       01 WS-REKON-OVERFLOW-SW PIC X VALUE "N".
+           88 WS-REKON-OVERFLOWED VALUE "Y".
+       01 WS-REKON-TABLE.
+           05 WS-REKON-NIK OCCURS 10000 TIMES PIC X(19).
+       01 WS-IMPORT-EOF PIC X VALUE "N".
+       01 WS-IMPORT-NIK PIC 9(16).
+       01 WS-IMPORT-NEW-CNT PIC 9(05) VALUE 0.
+       01 WS-IMPORT-UPD-CNT PIC 9(05) VALUE 0.
+       01 WS-SEARCH-KEY PIC X VALUE SPACE.
+       01 WS-DEL-REASON PIC X(30).
+       01 WS-CURRENT-DATE.
+           05 WS-CD-YYYY PIC 9(04).
+           05 WS-CD-MM PIC 9(02).
+           05 WS-CD-DD PIC 9(02).
+       01 WS-CURRENT-DATE-DISPLAY PIC X(10).
+       01 WS-BATCH-ACTIVE PIC X VALUE "N".
+           88 WS-IN-BATCH VALUE "Y".
+       01 WS-BATCH-EOF PIC X VALUE "N".
+       01 WS-BATCH-CREATE-CNT PIC 9(05) VALUE 0.
+       01 WS-BATCH-UPDATE-CNT PIC 9(05) VALUE 0.
+       01 WS-BATCH-DELETE-CNT PIC 9(05) VALUE 0.
+       01 WS-BATCH-ERR-CNT PIC 9(05) VALUE 0.
+       01 WS-NIK-EDIT PIC 9(16).
+       01 WS-NIK-PARTS REDEFINES WS-NIK-EDIT.
+           05 WS-NIK-PROV PIC 9(02).
+           05 WS-NIK-KAB PIC 9(02).
+           05 WS-NIK-KEC PIC 9(02).
+           05 WS-NIK-DD PIC 9(02).
+           05 WS-NIK-MM PIC 9(02).
+           05 WS-NIK-YY PIC 9(02).
+           05 WS-NIK-SEQ PIC 9(04).
+       01 WS-NIK-DD-CHECK PIC 9(02).
+       01 WS-NIK-VALID-SW PIC X VALUE "Y".
+           88 WS-NIK-VALID VALUE "Y".
+       01 WS-EXPORT-FORMAT PIC X VALUE "1".
+       01 WS-LR-LINE-CNT PIC 99 VALUE 0.
+       01 WS-LR-PAGE-NO PIC 99 VALUE 0.
+       01 WS-LOCK-SW PIC X VALUE "N".
+           88 WS-LOCKED VALUE "Y".
+       01 WS-SESSION-ID PIC X(08).
+       01 WS-CD-FULL PIC X(21).
+       01 WS-LOG-PROGRAM PIC X(15) VALUE "TUGAS-INDIVIDU".
+       01 WS-LOG-OPERATION PIC X(11).
+       01 WS-GAJI-Z PIC ZZZ,ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
 
        MAIN-START.
               PERFORM CHECK-IF-FILE-EXIST.
        CHECK-IF-FILE-EXIST.
+           MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+           MOVE WS-CD-FULL (9:6) TO WS-SESSION-ID
            OPEN INPUT Personal-IDX.
+           MOVE "OPEN-INPUT" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
            IF FSTAT = "35"
              DISPLAY "FILE NOT EXIST"
              CLOSE Personal-IDX
              OPEN OUTPUT Personal-IDX
+             MOVE "OPEN-OUTPUT" TO WS-LOG-OPERATION
+             CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                WS-LOG-OPERATION, FSTAT
+             CANCEL "SUB-TUGAS-LOG"
              DISPLAY "FILE INDEX CREATED"
              CLOSE Personal-IDX
            ELSE
@@ -68,12 +180,131 @@
            END-IF
            CLOSE PERSONAL-IDX.
            CLOSE PERSONAL-IDX-EXPORT
-           PERFORM EVALUATE-COMMAND UNTIL WS-Command = "Q".
+           OPEN INPUT Personal-Archive.
+           MOVE "OPEN-INPUT" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           IF FSTAT = "35"
+             CLOSE Personal-Archive
+             OPEN OUTPUT Personal-Archive
+             MOVE "OPEN-OUTPUT" TO WS-LOG-OPERATION
+             CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                WS-LOG-OPERATION, FSTAT
+             CANCEL "SUB-TUGAS-LOG"
+             DISPLAY "ARCHIVE FILE CREATED"
+             CLOSE Personal-Archive
+           ELSE
+             CLOSE Personal-Archive
+           END-IF
+           OPEN INPUT Personal-Lock.
+           MOVE "OPEN-INPUT" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           IF FSTAT = "35"
+             CLOSE Personal-Lock
+             OPEN OUTPUT Personal-Lock
+             MOVE "OPEN-OUTPUT" TO WS-LOG-OPERATION
+             CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                WS-LOG-OPERATION, FSTAT
+             CANCEL "SUB-TUGAS-LOG"
+             DISPLAY "LOCK FILE CREATED"
+             CLOSE Personal-Lock
+           ELSE
+             CLOSE Personal-Lock
+           END-IF
+           OPEN INPUT BATCH-CTL-FILE
+           MOVE "OPEN-INPUT" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           IF FSTAT = "00"
+             CLOSE BATCH-CTL-FILE
+             DISPLAY "BATCH-CTL.dat DITEMUKAN - MASUK MODE BATCH"
+             PERFORM BATCH-RUN
+           ELSE
+             PERFORM EVALUATE-COMMAND UNTIL WS-Command = "Q"
+           END-IF.
            STOP RUN.
 
+      * Unattended mode - commands and field values come from
+      * BATCH-CTL.dat instead of from the keyboard, for scheduled runs
+      * with no operator present.
+       BATCH-RUN.
+           SET WS-IN-BATCH TO TRUE
+           MOVE "N" TO WS-BATCH-EOF
+           OPEN INPUT BATCH-CTL-FILE
+           MOVE "OPEN-INPUT" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           OPEN I-O Personal-IDX
+           MOVE "OPEN-IO" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           OPEN I-O Personal-Archive
+           MOVE "OPEN-IO" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           OPEN I-O Personal-Lock
+           MOVE "OPEN-IO" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ BATCH-CTL-FILE
+                   AT END
+                       MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END
+                       EVALUATE FUNCTION UPPER-CASE (BC-COMMAND)
+                           WHEN "C"
+                               PERFORM CREATE-RECORD
+                           WHEN "U"
+                               PERFORM UPDATE-RECORD
+                           WHEN "D"
+                               PERFORM DELETE-RECORD THRU
+                                   DELETE-RECORD-EXIT
+                           WHEN "E"
+                               PERFORM EXPORT-DATA
+                           WHEN "I"
+                               PERFORM IMPORT-DATA
+                           WHEN OTHER
+                               DISPLAY "BATCH: PERINTAH TIDAK DIKENAL ",
+                                   BC-COMMAND
+                               ADD 1 TO WS-BATCH-ERR-CNT
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE BATCH-CTL-FILE
+           CLOSE Personal-IDX
+           CLOSE Personal-Archive
+           CLOSE Personal-Lock
+           DISPLAY "BATCH SELESAI - CREATE=" WS-BATCH-CREATE-CNT
+               " UPDATE=" WS-BATCH-UPDATE-CNT
+               " DELETE=" WS-BATCH-DELETE-CNT
+               " ERROR=" WS-BATCH-ERR-CNT
+           MOVE "N" TO WS-BATCH-ACTIVE.
+
        EVALUATE-COMMAND.
            MOVE 0 TO WS-EOF
            OPEN I-O PERSONAL-IDX.
+           MOVE "OPEN-IO" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           OPEN I-O Personal-Archive.
+           MOVE "OPEN-IO" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
+           OPEN I-O Personal-Lock.
+           MOVE "OPEN-IO" TO WS-LOG-OPERATION
+           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+              WS-LOG-OPERATION, FSTAT
+           CANCEL "SUB-TUGAS-LOG"
            DISPLAY "(C) CREATE-RECORD"
            DISPLAY "(R) READ-RECORD"
            DISPLAY "(U) UPDATE-RECORD"
@@ -82,8 +313,10 @@
            DISPLAY "(Q) QUIT"
            DISPLAY "(S) SEARCH"
            DISPLAY "(E) EXPORT DATA"
+           DISPLAY "(I) IMPORT DATA"
+           DISPLAY "(T) RESTORE FROM ARCHIVE"
            DISPLAY " "
-           DISPLAY "Command C/R/U/D/L/Q/S : " NO ADVANCING.
+           DISPLAY "Command C/R/U/D/L/Q/S/E/I/T : " NO ADVANCING.
            ACCEPT WS-Command.
            EVALUATE TRUE
                   WHEN WS-Command = "C" OR WS-Command = "c"
@@ -93,7 +326,7 @@
                   WHEN WS-COMMAND = "U" OR WS-COMMAND = "u"
                      PERFORM UPDATE-RECORD
                   WHEN WS-COMMAND = "d" OR WS-COMMAND = "D"
-                     PERFORM DELETE-RECORD
+                     PERFORM DELETE-RECORD THRU DELETE-RECORD-EXIT
                   WHEN WS-COMMAND = "L" OR WS-COMMAND = "l"
                      PERFORM LIST-RECORD
                   WHEN WS-COMMAND = "Q" OR WS-COMMAND = "q"
@@ -102,19 +335,52 @@
                      PERFORM PROC-SEARCH
                   WHEN WS-COMMAND = "E" OR WS-COMMAND = "e"
                      PERFORM EXPORT-DATA
+                  WHEN WS-COMMAND = "I" OR WS-COMMAND = "i"
+                     PERFORM IMPORT-DATA
+                  WHEN WS-COMMAND = "T" OR WS-COMMAND = "t"
+                     PERFORM RESTORE-RECORD
                   WHEN OTHER
                   PERFORM CLEAN-SCREEN
                      DISPLAY "SALAH INPUT"
            END-EVALUATE.
               CLOSE PERSONAL-IDX.
+              CLOSE Personal-Archive.
+              CLOSE Personal-Lock.
 
 
+      * In batch mode the format comes from BC-EXPORT-FORMAT instead of
+      * an interactive prompt, so a scheduled "E" job never blocks
+      * waiting on an operator who isn't there.
        EXPORT-DATA.
+              IF WS-IN-BATCH
+                 MOVE BC-EXPORT-FORMAT TO WS-EXPORT-FORMAT
+              ELSE
+                 DISPLAY "PILIH FORMAT EXPORT :"
+                 DISPLAY "  (1) FIXED WIDTH - EKSPOR-DATA.dat (DEFAULT)"
+                 DISPLAY "  (2) SEMICOLON    - EKSPOR-SEMI.dat"
+                 DISPLAY "  (3) CSV QUOTED   - EKSPOR-CSV.dat"
+                 DISPLAY "FORMAT (1/2/3) : " NO ADVANCING
+                 ACCEPT WS-EXPORT-FORMAT
+              END-IF
+              EVALUATE WS-EXPORT-FORMAT
+                  WHEN "2"
+                      PERFORM EXPORT-SEMICOLON-FORMAT
+                  WHEN "3"
+                      PERFORM EXPORT-CSV-FORMAT
+                  WHEN OTHER
+                      PERFORM EXPORT-FIXED-FORMAT
+              END-EVALUATE
+           .
+
+      * Canonical fixed-width layout - the only format IMPORT-DATA and
+      * RECONCILE-EXPORT can parse back, so it is the one reconciled.
+       EXPORT-FIXED-FORMAT.
               OPEN output PERSONAL-IDX-EXPORT.
               MOVE "EKSPOR DATA" TO EKS-PERSONAL
               WRITE EKS-PERSONAL
               CLOSE PERSONAL-IDX-EXPORT.
 
+              MOVE "N" TO WS-EOF
               OPEN EXTEND PERSONAL-IDX-EXPORT
            PERFORM UNTIL WS-EOF = "Y"
                     READ PERSONAL-IDX NEXT
@@ -122,14 +388,245 @@
                          MOVE "Y" TO WS-EOF
                       NOT AT END
                       MOVE F-NIK TO EKS-NIK-Z
+                      MOVE F-NIK TO EKS-NIK-PLAIN
                       MOVE F-NAMA TO EKS-NAMA
                       MOVE F-Jabatan TO EKS-JABATAN
+                      MOVE F-GOLONGAN TO EKS-GOLONGAN
+                      MOVE F-GAJI-POKOK TO EKS-GAJI-POKOK
                       WRITE EKS-PERSONAL
                       DISPLAY EKS-PERSONAL
                     END-READ
            END-PERFORM
               CLOSE PERSONAL-IDX-EXPORT.
-           .
+              PERFORM RECONCILE-EXPORT.
+
+      * For spreadsheet consumption only - not read back by IMPORT-DATA.
+       EXPORT-SEMICOLON-FORMAT.
+              MOVE "N" TO WS-EOF
+              OPEN OUTPUT EXPORT-SEMI
+           PERFORM UNTIL WS-EOF = "Y"
+                    READ PERSONAL-IDX NEXT
+                      AT END
+                         MOVE "Y" TO WS-EOF
+                      NOT AT END
+                      MOVE F-NIK TO NIK-Z
+                      MOVE F-GAJI-POKOK TO WS-GAJI-Z
+                      STRING NIK-Z DELIMITED BY SIZE
+                             ";" DELIMITED BY SIZE
+                             FUNCTION TRIM (F-NAMA) DELIMITED BY SIZE
+                             ";" DELIMITED BY SIZE
+                             FUNCTION TRIM (F-JABATAN) DELIMITED BY SIZE
+                             ";" DELIMITED BY SIZE
+                             F-GOLONGAN DELIMITED BY SIZE
+                             ";" DELIMITED BY SIZE
+                             FUNCTION TRIM (WS-GAJI-Z) DELIMITED BY SIZE
+                             INTO ES-LINE
+                      WRITE ES-LINE
+                      DISPLAY ES-LINE
+                    END-READ
+           END-PERFORM
+              CLOSE EXPORT-SEMI
+              DISPLAY "EXPORT SEMICOLON SELESAI - EKSPOR-SEMI.dat".
+
+      * For spreadsheet consumption only - not read back by IMPORT-DATA.
+       EXPORT-CSV-FORMAT.
+              MOVE "N" TO WS-EOF
+              OPEN OUTPUT EXPORT-CSV
+           PERFORM UNTIL WS-EOF = "Y"
+                    READ PERSONAL-IDX NEXT
+                      AT END
+                         MOVE "Y" TO WS-EOF
+                      NOT AT END
+                      MOVE F-NIK TO NIK-Z
+                      MOVE F-GAJI-POKOK TO WS-GAJI-Z
+                      STRING """" DELIMITED BY SIZE
+                             NIK-Z DELIMITED BY SIZE
+                             """," DELIMITED BY SIZE
+                             """" DELIMITED BY SIZE
+                             FUNCTION TRIM (F-NAMA) DELIMITED BY SIZE
+                             """," DELIMITED BY SIZE
+                             """" DELIMITED BY SIZE
+                             FUNCTION TRIM (F-JABATAN) DELIMITED BY SIZE
+                             """," DELIMITED BY SIZE
+                             """" DELIMITED BY SIZE
+                             F-GOLONGAN DELIMITED BY SIZE
+                             """," DELIMITED BY SIZE
+                             """" DELIMITED BY SIZE
+                             FUNCTION TRIM (WS-GAJI-Z) DELIMITED BY SIZE
+                             """" DELIMITED BY SIZE
+                             INTO EC-LINE
+                      WRITE EC-LINE
+                      DISPLAY EC-LINE
+                    END-READ
+           END-PERFORM
+              CLOSE EXPORT-CSV
+              DISPLAY "EXPORT CSV SELESAI - EKSPOR-CSV.dat".
+
+       RECONCILE-EXPORT.
+           MOVE "N" TO WS-REKON-EOF-M
+           MOVE "N" TO WS-REKON-EOF-X
+           MOVE 0 TO WS-REKON-MASTER-CNT
+           MOVE 0 TO WS-REKON-EXPORT-CNT
+           MOVE 0 TO WS-REKON-STORED-CNT
+           MOVE 0 TO WS-REKON-MISS-CNT
+           MOVE "N" TO WS-REKON-OVERFLOW-SW
+           OPEN INPUT PERSONAL-IDX-EXPORT
+           READ PERSONAL-IDX-EXPORT
+               AT END MOVE "Y" TO WS-REKON-EOF-X
+           END-READ
+           PERFORM UNTIL WS-REKON-EOF-X = "Y"
+               READ PERSONAL-IDX-EXPORT
+                   AT END
+                       MOVE "Y" TO WS-REKON-EOF-X
+                   NOT AT END
+                       ADD 1 TO WS-REKON-EXPORT-CNT
+                       IF WS-REKON-EXPORT-CNT <= 10000
+                           ADD 1 TO WS-REKON-STORED-CNT
+                           MOVE EKS-NIK-Z
+                               TO WS-REKON-NIK (WS-REKON-STORED-CNT)
+                       ELSE
+                           SET WS-REKON-OVERFLOWED TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PERSONAL-IDX-EXPORT
+
+           MOVE LOW-VALUES TO F-NIK
+           START Personal-IDX KEY IS NOT LESS THAN F-NIK
+               INVALID KEY MOVE "Y" TO WS-REKON-EOF-M
+           END-START
+           OPEN OUTPUT REKON-REPORT
+           STRING "RECONCILIATION - PERSONAL-IDX VS EKSPOR-DATA.dat"
+               DELIMITED BY SIZE INTO RK-LINE
+           WRITE RK-LINE
+           PERFORM UNTIL WS-REKON-EOF-M = "Y"
+               READ Personal-IDX NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-REKON-EOF-M
+                   NOT AT END
+                       ADD 1 TO WS-REKON-MASTER-CNT
+                       MOVE F-NIK TO NIK-Z
+                       MOVE "N" TO WS-REKON-FOUND-SW
+                       PERFORM VARYING WS-REKON-IX FROM 1 BY 1
+                           UNTIL WS-REKON-IX > WS-REKON-STORED-CNT
+                           IF NIK-Z = WS-REKON-NIK (WS-REKON-IX)
+                               SET WS-REKON-MATCHED TO TRUE
+                           END-IF
+                       END-PERFORM
+                       IF NOT WS-REKON-MATCHED
+                           IF WS-REKON-OVERFLOWED
+                               STRING "UNVERIFIED (TRUNCATED) - NIK="
+                                   DELIMITED BY SIZE
+                                   NIK-Z DELIMITED BY SIZE
+                                   INTO RK-LINE
+                               WRITE RK-LINE
+                           ELSE
+                               ADD 1 TO WS-REKON-MISS-CNT
+                               STRING "MISSING IN EXPORT - NIK="
+                                   DELIMITED BY SIZE
+                                   NIK-Z DELIMITED BY SIZE
+                                   INTO RK-LINE
+                               WRITE RK-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-REKON-OVERFLOWED
+               STRING "WARNING - EXPORT HAS MORE THAN 10000 RECORDS,"
+                   DELIMITED BY SIZE
+                   " RECONCILIATION TABLE TRUNCATED" DELIMITED BY SIZE
+                   INTO RK-LINE
+               WRITE RK-LINE
+           END-IF
+           STRING "MASTER RECORDS=" DELIMITED BY SIZE
+               WS-REKON-MASTER-CNT DELIMITED BY SIZE
+               "  EXPORTED RECORDS=" DELIMITED BY SIZE
+               WS-REKON-EXPORT-CNT DELIMITED BY SIZE
+               "  MISSING=" DELIMITED BY SIZE
+               WS-REKON-MISS-CNT DELIMITED BY SIZE
+               INTO RK-LINE
+           WRITE RK-LINE
+           CLOSE REKON-REPORT
+           DISPLAY "RECONCILIATION DONE - SEE REKON-DATA.dat".
+
+       IMPORT-DATA.
+           DISPLAY "IMPORT DATA PRESENT"
+           MOVE "N" TO WS-IMPORT-EOF
+           MOVE 0 TO WS-IMPORT-NEW-CNT
+           MOVE 0 TO WS-IMPORT-UPD-CNT
+           OPEN INPUT PERSONAL-IDX-EXPORT
+           READ PERSONAL-IDX-EXPORT
+               AT END MOVE "Y" TO WS-IMPORT-EOF
+           END-READ
+           PERFORM UNTIL WS-IMPORT-EOF = "Y"
+               READ PERSONAL-IDX-EXPORT
+                   AT END
+                       MOVE "Y" TO WS-IMPORT-EOF
+                   NOT AT END
+                       PERFORM PARSE-IMPORT-NIK
+                       MOVE WS-IMPORT-NIK TO F-NIK
+                       MOVE EKS-NAMA TO F-NAMA
+                       MOVE EKS-JABATAN TO F-JABATAN
+                       MOVE EKS-GOLONGAN TO F-GOLONGAN
+                       MOVE EKS-GAJI-POKOK TO F-GAJI-POKOK
+                       WRITE F-Personal
+                           INVALID KEY
+                               MOVE "WRITE" TO WS-LOG-OPERATION
+                               CALL "SUB-TUGAS-LOG" USING
+                                  WS-LOG-PROGRAM,
+                                  WS-LOG-OPERATION, FSTAT
+                               CANCEL "SUB-TUGAS-LOG"
+                               REWRITE F-Personal
+                                   INVALID KEY
+                                       DISPLAY "IMPORT ERROR NIK="
+                                           WS-IMPORT-NIK
+                                   NOT INVALID KEY
+                                       ADD 1 TO WS-IMPORT-UPD-CNT
+                               END-REWRITE
+                               MOVE "REWRITE" TO WS-LOG-OPERATION
+                               CALL "SUB-TUGAS-LOG" USING
+                                  WS-LOG-PROGRAM,
+                                  WS-LOG-OPERATION, FSTAT
+                               CANCEL "SUB-TUGAS-LOG"
+                           NOT INVALID KEY
+                               MOVE "WRITE" TO WS-LOG-OPERATION
+                               CALL "SUB-TUGAS-LOG" USING
+                                  WS-LOG-PROGRAM,
+                                  WS-LOG-OPERATION, FSTAT
+                               CANCEL "SUB-TUGAS-LOG"
+                               ADD 1 TO WS-IMPORT-NEW-CNT
+                       END-WRITE
+                       MOVE "IMPORT" TO WS-JR-OPERATION
+                       MOVE SPACES TO WS-JR-BEFORE
+                       STRING "NAMA=" DELIMITED BY SIZE
+                              FUNCTION TRIM (EKS-NAMA) DELIMITED BY SIZE
+                              " JABATAN=" DELIMITED BY SIZE
+                              FUNCTION TRIM (EKS-JABATAN)
+                                 DELIMITED BY SIZE
+                              " GOL=" DELIMITED BY SIZE
+                              EKS-GOLONGAN DELIMITED BY SIZE
+                              " GAJI=" DELIMITED BY SIZE
+                              EKS-GAJI-POKOK DELIMITED BY SIZE
+                              INTO WS-JR-AFTER
+                       CALL "SUB-TUGAS-JOURNAL" USING
+                           WS-JR-OPERATION, WS-IMPORT-NIK,
+                           WS-JR-BEFORE, WS-JR-AFTER
+                       CANCEL "SUB-TUGAS-JOURNAL"
+               END-READ
+           END-PERFORM
+           CLOSE PERSONAL-IDX-EXPORT
+           DISPLAY "IMPORT DONE - NEW=" WS-IMPORT-NEW-CNT
+               " UPDATED=" WS-IMPORT-UPD-CNT
+           IF NOT WS-IN-BATCH
+              PERFORM PAUSE-SCREEN
+           END-IF.
+
+      * NIK is recovered from EKS-NIK-PLAIN, the unedited round-trip
+      * field, rather than by filtering digits back out of the
+      * zero-suppressed EKS-NIK-Z display field - that would lose a
+      * leading zero for any province code 01-09.
+       PARSE-IMPORT-NIK.
+           MOVE EKS-NIK-PLAIN TO WS-IMPORT-NIK.
 
        PROC-SEARCH.
               MOVE " " TO NAMA
@@ -141,16 +638,22 @@
               IF WS-COMMAND = "J"
                      DISPLAY "MASUKAN JABATAN : " NO ADVANCING
                      ACCEPT JABATAN
+                     MOVE FUNCTION UPPER-CASE (JABATAN) TO JABATAN
+                     MOVE "J" TO WS-SEARCH-KEY
                      PERFORM PROC-SEARCHING
               ELSE IF WS-COMMAND = "N"
                      DISPLAY "MASUKAN NAMA : " NO ADVANCING
                      ACCEPT NAMA
+                     MOVE FUNCTION UPPER-CASE (NAMA) TO NAMA
+                     MOVE "N" TO WS-SEARCH-KEY
                      PERFORM PROC-SEARCHING
               ELSE
                      DISPLAY "MASUKAN SALAH"
               END-IF
            .
 
+      * Uses the F-Nama/F-Jabatan alternate keys so a search positions
+      * straight onto the matching group instead of scanning the file.
        PROC-SEARCHING.
               PERFORM CLEAN-SCREEN
               DISPLAY "SEARCH RECORD PRESENT"
@@ -164,22 +667,37 @@
                       DISPLAY "        JABATAN           "
                             NO ADVANCING
                       DISPLAY "|"
+              MOVE "N" TO WS-EOF
+              IF WS-SEARCH-KEY = "J"
+                     MOVE JABATAN TO F-Jabatan
+                     START Personal-IDX KEY IS EQUAL TO F-Jabatan
+                        INVALID KEY MOVE "Y" TO WS-EOF
+                     END-START
+              ELSE
+                     MOVE NAMA TO F-Nama
+                     START Personal-IDX KEY IS EQUAL TO F-Nama
+                        INVALID KEY MOVE "Y" TO WS-EOF
+                     END-START
+              END-IF
               PERFORM UNTIL WS-EOF = "Y"
                     READ PERSONAL-IDX NEXT
                       AT END
                          MOVE "Y" TO WS-EOF
                       NOT AT END
-                      MOVE F-NIK TO NIK-Z
-                      MOVE FUNCTION UPPER-CASE (NAMA) TO NAMA
-                      MOVE FUNCTION UPPER-CASE (JABATAN) TO JABATAN
-           IF F-Jabatan = JABATAN or F-Nama = NAMA
-                      DISPLAY "---------------------------------------",
-                              "---------------------------------------",
+                      IF (WS-SEARCH-KEY = "J"
+                              AND F-Jabatan NOT = JABATAN)
+                         OR (WS-SEARCH-KEY = "N"
+                              AND F-Nama NOT = NAMA)
+                         MOVE "Y" TO WS-EOF
+                      ELSE
+                         MOVE F-NIK TO NIK-Z
+                         DISPLAY "-----------------------------------",
+                              "-----------------------------------",
                               "---------"
-                      DISPLAY NIK-Z, "   | " NO ADVANCING
-                      DISPLAY F-NAMA, "   | " NO ADVANCING
-                      DISPLAY F-JABATAN, "     |"
-           END-IF
+                         DISPLAY NIK-Z, "   | " NO ADVANCING
+                         DISPLAY F-NAMA, "   | " NO ADVANCING
+                         DISPLAY F-JABATAN, "     |"
+                      END-IF
                     END-READ
               END-PERFORM
               DISPLAY "---------------------------------------",
@@ -188,31 +706,119 @@
            PERFORM PAUSE-SCREEN
            .
        CREATE-RECORD.
-              DISPLAY "CREATE RECORD PRESENT"
-              DISPLAY " "
-              DISPLAY "MASUKAN NIK : " NO ADVANCING
-              ACCEPT NIK
-              DISPLAY "MASUKAN NAMA : " NO ADVANCING
-              ACCEPT NAMA
-              DISPLAY "MASUKAN JABATAN : " NO ADVANCING
-              ACCEPT JABATAN
+              IF WS-IN-BATCH
+                     MOVE BC-NIK TO NIK
+                     MOVE BC-NAMA TO NAMA
+                     MOVE BC-JABATAN TO JABATAN
+                     MOVE BC-GOLONGAN TO GOLONGAN
+                     MOVE BC-GAJI-POKOK TO GAJI-POKOK
+              ELSE
+                     DISPLAY "CREATE RECORD PRESENT"
+                     DISPLAY " "
+                     DISPLAY "MASUKAN NIK : " NO ADVANCING
+                     ACCEPT NIK
+                     DISPLAY "MASUKAN NAMA : " NO ADVANCING
+                     ACCEPT NAMA
+                     DISPLAY "MASUKAN JABATAN : " NO ADVANCING
+                     ACCEPT JABATAN
+                     DISPLAY "MASUKAN GOLONGAN : " NO ADVANCING
+                     ACCEPT GOLONGAN
+                     DISPLAY "MASUKAN GAJI POKOK : " NO ADVANCING
+                     ACCEPT GAJI-POKOK
+              END-IF
               IF NIK = ZERO OR NIK = SPACE OR NAMA = SPACE
                      OR NAMA = ZERO OR JABATAN = SPACE OR JABATAN = ZERO
+                     OR GOLONGAN = SPACE OR GAJI-POKOK = ZERO
                      DISPLAY "DATA JANGAN KOSONG DAN NIK HARUS ANGKA"
                      DISPLAY " "
-                     GO CREATE-RECORD
-              END-IF.
-              IF NAMA IS NOT ALPHABETIC OR JABATAN IS NOT ALPHABETIC
+                     IF WS-IN-BATCH
+                        ADD 1 TO WS-BATCH-ERR-CNT
+                     ELSE
+                        GO CREATE-RECORD
+                     END-IF
+              ELSE IF NAMA IS NOT ALPHABETIC
+                     OR JABATAN IS NOT ALPHABETIC
                      DISPLAY "NAMA DAN JABATAN HARUS ALFABET"
                      DISPLAY " "
-                     GO CREATE-RECORD
+                     IF WS-IN-BATCH
+                        ADD 1 TO WS-BATCH-ERR-CNT
+                     ELSE
+                        GO CREATE-RECORD
+                     END-IF
+              ELSE IF NIK NOT NUMERIC
+                     DISPLAY "NIK HARUS 16 DIGIT ANGKA"
+                     DISPLAY " "
+                     IF WS-IN-BATCH
+                        ADD 1 TO WS-BATCH-ERR-CNT
+                     ELSE
+                        GO CREATE-RECORD
+                     END-IF
               ELSE
+                     PERFORM VALIDATE-NIK-FORMAT
+                     IF NOT WS-NIK-VALID
+                        DISPLAY "FORMAT NIK TIDAK VALID (KODE WILAYAH",
+                            "/TANGGAL LAHIR SALAH)"
+                        DISPLAY " "
+                        IF WS-IN-BATCH
+                           ADD 1 TO WS-BATCH-ERR-CNT
+                        ELSE
+                           GO CREATE-RECORD
+                        END-IF
+                     ELSE
                      MOVE PERSONAL TO F-Personal
                      MOVE FUNCTION UPPER-CASE (F-Personal) TO F-Personal
                      PERFORM WRITE-RECORD
-                     PERFORM PAUSE-SCREEN
+                     MOVE SPACES TO WS-JR-BEFORE
+                     STRING "NAMA=" DELIMITED BY SIZE
+                            FUNCTION TRIM (F-NAMA) DELIMITED BY SIZE
+                            " JABATAN=" DELIMITED BY SIZE
+                            FUNCTION TRIM (F-JABATAN) DELIMITED BY SIZE
+                            " GOL=" DELIMITED BY SIZE
+                            F-GOLONGAN DELIMITED BY SIZE
+                            " GAJI=" DELIMITED BY SIZE
+                            F-GAJI-POKOK DELIMITED BY SIZE
+                            INTO WS-JR-AFTER
+                     MOVE "CREATE" TO WS-JR-OPERATION
+                     CALL "SUB-TUGAS-JOURNAL" USING WS-JR-OPERATION,
+                            F-NIK, WS-JR-BEFORE, WS-JR-AFTER
+                     CANCEL "SUB-TUGAS-JOURNAL"
+                     IF WS-IN-BATCH
+                        ADD 1 TO WS-BATCH-CREATE-CNT
+                     ELSE
+                        PERFORM PAUSE-SCREEN
+                     END-IF
+                     END-IF
               END-IF.
 
+      * Structural check on top of the NIK NUMERIC test above: region
+      * code ranges and a plausible encoded birthdate (DD may carry the
+      * female +40 offset per the national NIK scheme).
+       VALIDATE-NIK-FORMAT.
+           MOVE NIK TO WS-NIK-EDIT
+           MOVE "Y" TO WS-NIK-VALID-SW
+           MOVE WS-NIK-DD TO WS-NIK-DD-CHECK
+           IF WS-NIK-DD-CHECK > 40
+               SUBTRACT 40 FROM WS-NIK-DD-CHECK
+           END-IF
+           IF WS-NIK-PROV = 0 OR WS-NIK-PROV > 94
+               MOVE "N" TO WS-NIK-VALID-SW
+           END-IF
+           IF WS-NIK-KAB = 0
+               MOVE "N" TO WS-NIK-VALID-SW
+           END-IF
+           IF WS-NIK-KEC = 0
+               MOVE "N" TO WS-NIK-VALID-SW
+           END-IF
+           IF WS-NIK-DD-CHECK = 0 OR WS-NIK-DD-CHECK > 31
+               MOVE "N" TO WS-NIK-VALID-SW
+           END-IF
+           IF WS-NIK-MM = 0 OR WS-NIK-MM > 12
+               MOVE "N" TO WS-NIK-VALID-SW
+           END-IF
+           IF WS-NIK-SEQ = 0
+               MOVE "N" TO WS-NIK-VALID-SW
+           END-IF.
+
       *        CLOSE PERSONAL-IDX.
        READ-RECORD.
               PERFORM CLEAN-SCREEN
@@ -236,73 +842,335 @@
               .
       *        CLOSE PERSONAL-IDX.
        UPDATE-RECORD.
-              DISPLAY "UPDATE RECORD PRESENT"
-              DISPLAY " "
-              DISPLAY "NIK YANG AKAN DISUNTING : " NO ADVANCING
-              ACCEPT WS-NIK-INPUT
+              IF WS-IN-BATCH
+                     MOVE BC-NIK TO WS-NIK-INPUT
+              ELSE
+                     DISPLAY "UPDATE RECORD PRESENT"
+                     DISPLAY " "
+                     DISPLAY "NIK YANG AKAN DISUNTING : " NO ADVANCING
+                     ACCEPT WS-NIK-INPUT
+              END-IF
               MOVE WS-NIK-INPUT TO F-NIK
               MOVE F-NIK TO NIK-Z
                read PERSONAL-IDX
                    invalid
+                     MOVE "READ" TO WS-LOG-OPERATION
+                     CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                        WS-LOG-OPERATION, FSTAT
+                     CANCEL "SUB-TUGAS-LOG"
                      display "NIK : " NIK-Z " TIDAK ADA"
+                     IF WS-IN-BATCH
+                        ADD 1 TO WS-BATCH-ERR-CNT
+                     END-IF
                    not invalid
-                    display "NIK : " no advancing NIK-Z
-                    display "NAMA : " no advancing F-NAMA
-                    display "JABATAN : " no advancing F-JABATAN
-                    DISPLAY " "
-                    DISPLAY "***********GANTI DATA********* "
-                    PERFORM REWRITE-DATA
+                    MOVE "READ" TO WS-LOG-OPERATION
+                    CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                       WS-LOG-OPERATION, FSTAT
+                    CANCEL "SUB-TUGAS-LOG"
+                    PERFORM CHECK-AND-LOCK-RECORD
+                    IF WS-LOCKED
+                       IF NOT WS-IN-BATCH
+                          display "NIK : " no advancing NIK-Z
+                          display "NAMA : " no advancing F-NAMA
+                          display "JABATAN : " no advancing F-JABATAN
+                          display "GOLONGAN : " no advancing F-GOLONGAN
+                          display "GAJI POKOK : " no advancing
+                              F-GAJI-POKOK
+                          DISPLAY " "
+                          DISPLAY "***********GANTI DATA********* "
+                       END-IF
+                       PERFORM REWRITE-DATA
+                       PERFORM RELEASE-LOCK-RECORD
+                    ELSE
+                       IF WS-IN-BATCH
+                          ADD 1 TO WS-BATCH-ERR-CNT
+                       END-IF
+                    END-IF
                END-READ
               .
        REWRITE-DATA.
-              DISPLAY "NAMA : " NO ADVANCING
-              ACCEPT NAMA
+              STRING "NAMA=" DELIMITED BY SIZE
+                     FUNCTION TRIM (F-NAMA) DELIMITED BY SIZE
+                     " JABATAN=" DELIMITED BY SIZE
+                     FUNCTION TRIM (F-JABATAN) DELIMITED BY SIZE
+                     " GOL=" DELIMITED BY SIZE
+                     F-GOLONGAN DELIMITED BY SIZE
+                     " GAJI=" DELIMITED BY SIZE
+                     F-GAJI-POKOK DELIMITED BY SIZE
+                     INTO WS-JR-BEFORE
+              IF WS-IN-BATCH
+                     MOVE BC-NAMA TO NAMA
+                     MOVE BC-JABATAN TO JABATAN
+                     MOVE BC-GOLONGAN TO GOLONGAN
+                     MOVE BC-GAJI-POKOK TO GAJI-POKOK
+              ELSE
+                     DISPLAY "NAMA : " NO ADVANCING
+                     ACCEPT NAMA
+                     DISPLAY "JABATAN : " NO ADVANCING
+                     ACCEPT JABATAN
+                     DISPLAY "GOLONGAN : " NO ADVANCING
+                     ACCEPT GOLONGAN
+                     DISPLAY "GAJI POKOK : " NO ADVANCING
+                     ACCEPT GAJI-POKOK
+              END-IF
               MOVE NAMA TO F-Nama
-
-              DISPLAY "JABATAN : " NO ADVANCING
-              ACCEPT JABATAN
               MOVE JABATAN TO F-JABATAN
+              MOVE GOLONGAN TO F-GOLONGAN
+              MOVE GAJI-POKOK TO F-GAJI-POKOK
               MOVE FUNCTION UPPER-CASE (F-Personal) TO F-Personal
-              IF NAMA IS NOT ALPHABETIC OR JABATAN IS NOT ALPHABETIC
+              IF NAMA = SPACE OR JABATAN = SPACE
+                     OR GOLONGAN = SPACE OR GAJI-POKOK = ZERO
+                     DISPLAY "DATA JANGAN KOSONG"
+                     DISPLAY " "
+                     IF WS-IN-BATCH
+                        ADD 1 TO WS-BATCH-ERR-CNT
+                     ELSE
+                        GO REWRITE-DATA
+                     END-IF
+              ELSE IF NAMA IS NOT ALPHABETIC
+                     OR JABATAN IS NOT ALPHABETIC
                      DISPLAY "NAMA DAN JABATAN HARUS ALFABET"
                      DISPLAY " "
-                     GO REWRITE-DATA
+                     IF WS-IN-BATCH
+                        ADD 1 TO WS-BATCH-ERR-CNT
+                     ELSE
+                        GO REWRITE-DATA
+                     END-IF
               ELSE
                      REWRITE F-Personal
                       INVALID KEY DISPLAY "Record Not Updated"
                       NOT INVALID
-                      DISPLAY "SUKSES SUNTING DATA"
+                      IF NOT WS-IN-BATCH
+                         DISPLAY "SUKSES SUNTING DATA"
+                      END-IF
+                      STRING "NAMA=" DELIMITED BY SIZE
+                             FUNCTION TRIM (F-NAMA) DELIMITED BY SIZE
+                             " JABATAN=" DELIMITED BY SIZE
+                             FUNCTION TRIM (F-JABATAN)
+                                DELIMITED BY SIZE
+                             " GOL=" DELIMITED BY SIZE
+                             F-GOLONGAN DELIMITED BY SIZE
+                             " GAJI=" DELIMITED BY SIZE
+                             F-GAJI-POKOK DELIMITED BY SIZE
+                             INTO WS-JR-AFTER
+                      MOVE "UPDATE" TO WS-JR-OPERATION
+                      CALL "SUB-TUGAS-JOURNAL" USING WS-JR-OPERATION,
+                             F-NIK, WS-JR-BEFORE, WS-JR-AFTER
+                      CANCEL "SUB-TUGAS-JOURNAL"
+                      IF WS-IN-BATCH
+                         ADD 1 TO WS-BATCH-UPDATE-CNT
+                      END-IF
                      END-REWRITE
+                     MOVE "REWRITE" TO WS-LOG-OPERATION
+                     CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                        WS-LOG-OPERATION, FSTAT
+                     CANCEL "SUB-TUGAS-LOG"
+              END-IF
               END-IF
               .
        DELETE-RECORD.
-              DISPLAY "DELETE RECORD PRESENT".
-              DISPLAY " "
-              DISPLAY "NIK YANG AKAN DIHAPUS : " NO ADVANCING
-              ACCEPT WS-NIK-INPUT
+              IF WS-IN-BATCH
+                     MOVE BC-NIK TO WS-NIK-INPUT
+              ELSE
+                     DISPLAY "DELETE RECORD PRESENT"
+                     DISPLAY " "
+                     DISPLAY "NIK YANG AKAN DIHAPUS : " NO ADVANCING
+                     ACCEPT WS-NIK-INPUT
+              END-IF
               MOVE WS-NIK-INPUT TO F-NIK
               MOVE F-NIK TO NIK-Z
               read PERSONAL-IDX
                    invalid
+                     MOVE "READ" TO WS-LOG-OPERATION
+                     CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                        WS-LOG-OPERATION, FSTAT
+                     CANCEL "SUB-TUGAS-LOG"
                      display "NIK : " NIK-Z " TIDAK ADA"
+                     IF WS-IN-BATCH
+                        ADD 1 TO WS-BATCH-ERR-CNT
+                     END-IF
                    not invalid
-                    display "NIK : " no advancing NIK-Z
-                    display "NAMA : " no advancing F-NAMA
-                    display "JABATAN : " no advancing F-JABATAN
-                    DISPLAY "YAKIN HAPUS? (Y/N) : " NO ADVANCING
-                    ACCEPT WS-COMMAND
+                    MOVE "READ" TO WS-LOG-OPERATION
+                    CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                       WS-LOG-OPERATION, FSTAT
+                    CANCEL "SUB-TUGAS-LOG"
+                    PERFORM CHECK-AND-LOCK-RECORD
+                    IF NOT WS-LOCKED
+                       IF WS-IN-BATCH
+                          ADD 1 TO WS-BATCH-ERR-CNT
+                       END-IF
+                       GO TO DELETE-RECORD-EXIT
+                    END-IF
+                    IF NOT WS-IN-BATCH
+                       display "NIK : " no advancing NIK-Z
+                       display "NAMA : " no advancing F-NAMA
+                       display "JABATAN : " no advancing F-JABATAN
+                       display "GOLONGAN : " no advancing F-GOLONGAN
+                       display "GAJI POKOK : " no advancing F-GAJI-POKOK
+                       DISPLAY "YAKIN HAPUS? (Y/N) : " NO ADVANCING
+                       ACCEPT WS-COMMAND
+                    ELSE
+                       MOVE "Y" TO WS-COMMAND
+                       MOVE BC-REASON TO WS-DEL-REASON
+                    END-IF
                     IF WS-COMMAND = "Y" OR WS-COMMAND = "y"
+                        IF NOT WS-IN-BATCH
+                           DISPLAY "ALASAN HAPUS : " NO ADVANCING
+                           ACCEPT WS-DEL-REASON
+                        END-IF
+                        STRING "NAMA=" DELIMITED BY SIZE
+                               FUNCTION TRIM (F-NAMA) DELIMITED BY SIZE
+                               " JABATAN=" DELIMITED BY SIZE
+                               FUNCTION TRIM (F-JABATAN)
+                                  DELIMITED BY SIZE
+                               " GOL=" DELIMITED BY SIZE
+                               F-GOLONGAN DELIMITED BY SIZE
+                               " GAJI=" DELIMITED BY SIZE
+                               F-GAJI-POKOK DELIMITED BY SIZE
+                               INTO WS-JR-BEFORE
+                        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+                        STRING WS-CD-YYYY DELIMITED BY SIZE
+                               "-" DELIMITED BY SIZE
+                               WS-CD-MM DELIMITED BY SIZE
+                               "-" DELIMITED BY SIZE
+                               WS-CD-DD DELIMITED BY SIZE
+                               INTO WS-CURRENT-DATE-DISPLAY
+                        MOVE F-NIK TO A-NIK
+                        MOVE F-NAMA TO A-NAMA
+                        MOVE F-JABATAN TO A-JABATAN
+                        MOVE F-GOLONGAN TO A-GOLONGAN
+                        MOVE F-GAJI-POKOK TO A-GAJI-POKOK
+                        MOVE WS-CURRENT-DATE-DISPLAY TO A-DEL-DATE
+                        MOVE WS-DEL-REASON TO A-DEL-REASON
                         MOVE 1 TO WS-STATUS
-                        DELETE Personal-IDX RECORD
-                           INVALID KEY MOVE 0 TO WS-Status
-                        END-DELETE
+                        WRITE A-PERSONAL
+                           INVALID KEY MOVE 0 TO WS-STATUS
+                        END-WRITE
+                        MOVE "WRITE" TO WS-LOG-OPERATION
+                        CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                           WS-LOG-OPERATION, FSTAT
+                        CANCEL "SUB-TUGAS-LOG"
+                        IF WS-STATUS = 1
+                           DELETE Personal-IDX RECORD
+                              INVALID KEY MOVE 0 TO WS-Status
+                           END-DELETE
+                           MOVE "DELETE" TO WS-LOG-OPERATION
+                           CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                              WS-LOG-OPERATION, FSTAT
+                           CANCEL "SUB-TUGAS-LOG"
+                        END-IF
                         IF WS-Status = 1
-                           DISPLAY "RECORD ", NIK-Z," IS DELETED"
+                           DISPLAY "RECORD ", NIK-Z,
+                               " MOVED TO ARCHIVE"
+                           MOVE SPACES TO WS-JR-AFTER
+                           MOVE "DELETE" TO WS-JR-OPERATION
+                           CALL "SUB-TUGAS-JOURNAL" USING
+                               WS-JR-OPERATION, F-NIK,
+                               WS-JR-BEFORE, WS-JR-AFTER
+                           CANCEL "SUB-TUGAS-JOURNAL"
+                           IF WS-IN-BATCH
+                              ADD 1 TO WS-BATCH-DELETE-CNT
+                           END-IF
                         ELSE
                            DISPLAY "ERROR, RECORD CAN NOT BE DELETED"
+                           IF WS-IN-BATCH
+                              ADD 1 TO WS-BATCH-ERR-CNT
+                           END-IF
                         END-IF
                     END-IF
-               END-READ.
+                    PERFORM RELEASE-LOCK-RECORD
+               END-READ
+               .
+       DELETE-RECORD-EXIT.
+              EXIT.
+
+       CHECK-AND-LOCK-RECORD.
+              MOVE F-NIK TO LK-NIK
+              MOVE "N" TO WS-LOCK-SW
+              READ Personal-Lock
+                  INVALID KEY
+                      MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+                      MOVE WS-SESSION-ID TO LK-SESSION
+                      MOVE WS-CD-FULL (1:15) TO LK-TIMESTAMP
+                      WRITE LK-RECORD
+                         INVALID KEY
+                             DISPLAY "GAGAL MENGUNCI RECORD"
+                         NOT INVALID KEY
+                             SET WS-LOCKED TO TRUE
+                      END-WRITE
+                  NOT INVALID KEY
+                      DISPLAY "RECORD NIK ", NIK-Z,
+                          " SEDANG DIEDIT OLEH SESSION LAIN (",
+                          LK-SESSION, ")"
+              END-READ
+              .
+       RELEASE-LOCK-RECORD.
+              IF WS-LOCKED
+                 MOVE F-NIK TO LK-NIK
+                 DELETE Personal-Lock RECORD
+                    INVALID KEY CONTINUE
+                 END-DELETE
+                 MOVE "N" TO WS-LOCK-SW
+              END-IF
+              .
+
+       RESTORE-RECORD.
+              DISPLAY "RESTORE RECORD PRESENT".
+              DISPLAY " "
+              DISPLAY "NIK YANG AKAN DIRESTORE : " NO ADVANCING
+              ACCEPT WS-NIK-INPUT
+              MOVE WS-NIK-INPUT TO A-NIK
+              MOVE A-NIK TO NIK-Z
+              READ Personal-Archive
+                   INVALID KEY
+                     DISPLAY "NIK : " NIK-Z " TIDAK ADA DI ARSIP"
+                   NOT INVALID KEY
+                     MOVE A-NIK TO F-NIK
+                     MOVE A-NAMA TO F-NAMA
+                     MOVE A-JABATAN TO F-JABATAN
+                     MOVE A-GOLONGAN TO F-GOLONGAN
+                     MOVE A-GAJI-POKOK TO F-GAJI-POKOK
+                     WRITE F-Personal
+                        INVALID KEY
+                          DISPLAY "NIK : " NIK-Z
+                              " SUDAH ADA DI MASTER"
+                        NOT INVALID KEY
+                          CONTINUE
+                     END-WRITE
+                     MOVE "WRITE" TO WS-LOG-OPERATION
+                     CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                        WS-LOG-OPERATION, FSTAT
+                     CANCEL "SUB-TUGAS-LOG"
+                     IF FSTAT = "00"
+                          DELETE Personal-Archive RECORD
+                             INVALID KEY
+                                DISPLAY "ARSIP GAGAL DIHAPUS"
+                          END-DELETE
+                          MOVE "DELETE" TO WS-LOG-OPERATION
+                          CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                             WS-LOG-OPERATION, FSTAT
+                          CANCEL "SUB-TUGAS-LOG"
+                          DISPLAY "RECORD ", NIK-Z, " DIRESTORE"
+                          MOVE SPACES TO WS-JR-BEFORE
+                          STRING "NAMA=" DELIMITED BY SIZE
+                                 FUNCTION TRIM (F-NAMA)
+                                    DELIMITED BY SIZE
+                                 " JABATAN=" DELIMITED BY SIZE
+                                 FUNCTION TRIM (F-JABATAN)
+                                    DELIMITED BY SIZE
+                                 " GOL=" DELIMITED BY SIZE
+                                 F-GOLONGAN DELIMITED BY SIZE
+                                 " GAJI=" DELIMITED BY SIZE
+                                 F-GAJI-POKOK DELIMITED BY SIZE
+                                 INTO WS-JR-AFTER
+                          MOVE "RESTORE" TO WS-JR-OPERATION
+                          CALL "SUB-TUGAS-JOURNAL" USING
+                              WS-JR-OPERATION, F-NIK,
+                              WS-JR-BEFORE, WS-JR-AFTER
+                          CANCEL "SUB-TUGAS-JOURNAL"
+                     END-IF
+              END-READ
+              PERFORM PAUSE-SCREEN.
        LIST-RECORD.
               PERFORM CLEAN-SCREEN
               DISPLAY "LIST RECORD PRESENT"
@@ -315,6 +1183,12 @@
                       DISPLAY "|" NO ADVANCING
                       DISPLAY "        JABATAN           "
                             NO ADVANCING
+                      DISPLAY "|" NO ADVANCING
+                      DISPLAY "  GOL   "
+                            NO ADVANCING
+                      DISPLAY "|" NO ADVANCING
+                      DISPLAY "   GAJI POKOK   "
+                            NO ADVANCING
                       DISPLAY "|"
               PERFORM UNTIL WS-EOF = "Y"
                     READ PERSONAL-IDX NEXT
@@ -322,28 +1196,114 @@
                          MOVE "Y" TO WS-EOF
                       NOT AT END
                       MOVE F-NIK TO NIK-Z
+                      MOVE F-GAJI-POKOK TO WS-GAJI-Z
                       DISPLAY "---------------------------------------",
                               "---------------------------------------",
                               "---------"
                       DISPLAY NIK-Z, "   | " NO ADVANCING
                       DISPLAY F-NAMA, "   | " NO ADVANCING
-                      DISPLAY F-JABATAN, "     |"
+                      DISPLAY F-JABATAN, "     | " NO ADVANCING
+                      DISPLAY F-GOLONGAN, "   | " NO ADVANCING
+                      DISPLAY WS-GAJI-Z, "     |"
                     END-READ
               END-PERFORM
               DISPLAY "---------------------------------------",
                               "---------------------------------------",
                               "---------"
+              DISPLAY "CETAK KE FILE LAPORAN? (Y/N) : " NO ADVANCING
+              ACCEPT WS-COMMAND
+              IF WS-COMMAND = "Y" OR WS-COMMAND = "y"
+                 PERFORM PRINT-LIST-REPORT
+              END-IF
               PERFORM PAUSE-SCREEN
               .
+
+      * Printer-ready copy of LIST-RECORD - page headers/page numbers
+      * repeat every 20 detail lines, written to LIST-REPORT.txt.
+       PRINT-LIST-REPORT.
+              MOVE 0 TO WS-LR-LINE-CNT
+              MOVE 0 TO WS-LR-PAGE-NO
+              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+              STRING WS-CD-YYYY DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     WS-CD-MM DELIMITED BY SIZE
+                     "-" DELIMITED BY SIZE
+                     WS-CD-DD DELIMITED BY SIZE
+                     INTO WS-CURRENT-DATE-DISPLAY
+              OPEN OUTPUT LIST-REPORT
+              MOVE LOW-VALUES TO F-NIK
+              MOVE "N" TO WS-EOF
+              START Personal-IDX KEY IS NOT LESS THAN F-NIK
+                 INVALID KEY MOVE "Y" TO WS-EOF
+              END-START
+              PERFORM UNTIL WS-EOF = "Y"
+                    READ PERSONAL-IDX NEXT
+                      AT END
+                         MOVE "Y" TO WS-EOF
+                      NOT AT END
+                         IF WS-LR-LINE-CNT = 0
+                            PERFORM PRINT-LIST-HEADER
+                         END-IF
+                         MOVE F-NIK TO NIK-Z
+                         MOVE F-GAJI-POKOK TO WS-GAJI-Z
+                         STRING NIK-Z DELIMITED BY SIZE
+                                " | " DELIMITED BY SIZE
+                                F-NAMA DELIMITED BY SIZE
+                                " | " DELIMITED BY SIZE
+                                F-JABATAN DELIMITED BY SIZE
+                                " | " DELIMITED BY SIZE
+                                F-GOLONGAN DELIMITED BY SIZE
+                                " | " DELIMITED BY SIZE
+                                WS-GAJI-Z DELIMITED BY SIZE
+                                INTO LR-LINE
+                         WRITE LR-LINE
+                         ADD 1 TO WS-LR-LINE-CNT
+                         IF WS-LR-LINE-CNT >= 20
+                            MOVE 0 TO WS-LR-LINE-CNT
+                         END-IF
+                    END-READ
+              END-PERFORM
+              CLOSE LIST-REPORT
+              DISPLAY "LAPORAN DICETAK KE LIST-REPORT.txt".
+
+       PRINT-LIST-HEADER.
+              ADD 1 TO WS-LR-PAGE-NO
+              MOVE SPACES TO LR-LINE
+              STRING "DAFTAR PERSONAL" DELIMITED BY SIZE
+                     "          TANGGAL " DELIMITED BY SIZE
+                     WS-CURRENT-DATE-DISPLAY DELIMITED BY SIZE
+                     "   HAL " DELIMITED BY SIZE
+                     WS-LR-PAGE-NO DELIMITED BY SIZE
+                     INTO LR-LINE
+              WRITE LR-LINE
+              MOVE SPACES TO LR-LINE
+              WRITE LR-LINE
+              STRING "NIK             | NAMA              " DELIMITED
+                     BY SIZE
+                     "           | JABATAN            | GOL | GAJI"
+                     DELIMITED BY SIZE
+                     INTO LR-LINE
+              WRITE LR-LINE
+              MOVE SPACES TO LR-LINE
+              WRITE LR-LINE.
+
+      * Just sets the loop-exit command - MAIN-START's
+      * PERFORM EVALUATE-COMMAND UNTIL WS-Command = "Q" already closes
+      * Personal-IDX/Personal-Archive/Personal-Lock and stops the run
+      * once this paragraph returns.
        QUIT-RECORD.
-              DISPLAY "QUIT RECORD PRESENT"
-              CLOSE PERSONAL-IDX.
-              STOP RUN.
+              DISPLAY "QUIT RECORD PRESENT".
        WRITE-RECORD.
               WRITE F-Personal
                      INVALID KEY DISPLAY "ERROR, KEY DUPLICATES"
                      NOT INVALID KEY
-                     DISPLAY "SUKSES TAMBAH DATA".
+                     DISPLAY "SUKSES TAMBAH DATA"
+              END-WRITE
+              MOVE "WRITE" TO WS-LOG-OPERATION
+              CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                 WS-LOG-OPERATION, FSTAT
+              CANCEL "SUB-TUGAS-LOG"
+              .
        CLEAN-SCREEN.
               CALL "SYSTEM" USING "CLS"
            .
