@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: KIA DZAKY ERIYOKO
+      * Purpose: Payroll register - reads Personal-IDX in NIK order and
+      *          prints a register of basic salary subtotaled by
+      *          Jabatan/Golongan, with a grand total line.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TUGAS-PAYROLL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PERSONAL-SEL.cpy".
+           SELECT PAYROLL-REPORT
+               ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\PAYROLL.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FSTAT.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD Personal-IDX.
+           COPY "PERSONAL-FD.cpy".
+       FD PAYROLL-REPORT.
+       01 PR-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FSTAT PIC 99.
+       01 WS-EOF PIC X VALUE "N".
+       01 NIK-Z PIC ZZZZ,ZZZZ,ZZZZ,ZZZZ.
+       01 WS-GAJI-Z PIC Z(2),ZZZ,ZZZ,ZZ9.99.
+
+      * subtotal table, keyed by JABATAN/GOLONGAN combination
+       01 WS-SUB-IDX PIC 99 VALUE 0.
+       01 WS-SUB-COUNT PIC 99 VALUE 0.
+       01 WS-SUB-TABLE.
+           05 WS-SUB-ENTRY OCCURS 50 TIMES INDEXED BY WS-SUB-IX.
+               10 WS-SUB-JABATAN PIC A(20).
+               10 WS-SUB-GOLONGAN PIC X(02).
+               10 WS-SUB-CNT PIC 9(05).
+               10 WS-SUB-TOTAL PIC 9(11)V99.
+
+       01 WS-GRAND-CNT PIC 9(05) VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(11)V99 VALUE 0.
+       01 WS-FOUND-SW PIC X VALUE "N".
+           88 WS-FOUND VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-BUILD-SUBTOTALS UNTIL WS-EOF = "Y".
+           PERFORM 3000-PRINT-REGISTER.
+           PERFORM 9999-EXIT.
+
+       1000-INITIALIZE.
+           OPEN INPUT Personal-IDX.
+           IF FSTAT NOT = "00"
+               DISPLAY "CANNOT OPEN PERSONAL-IDX, FSTAT=" FSTAT
+               MOVE "Y" TO WS-EOF
+           END-IF
+           OPEN OUTPUT PAYROLL-REPORT.
+
+       2000-BUILD-SUBTOTALS.
+           READ Personal-IDX NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM 2100-ACCUMULATE
+           END-READ.
+
+       2100-ACCUMULATE.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+                   UNTIL WS-SUB-IX > WS-SUB-COUNT
+               IF WS-SUB-JABATAN (WS-SUB-IX) = F-JABATAN
+                  AND WS-SUB-GOLONGAN (WS-SUB-IX) = F-GOLONGAN
+                   ADD 1 TO WS-SUB-CNT (WS-SUB-IX)
+                   ADD F-GAJI-POKOK TO WS-SUB-TOTAL (WS-SUB-IX)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND AND WS-SUB-COUNT < 50
+               ADD 1 TO WS-SUB-COUNT
+               MOVE F-JABATAN TO WS-SUB-JABATAN (WS-SUB-COUNT)
+               MOVE F-GOLONGAN TO WS-SUB-GOLONGAN (WS-SUB-COUNT)
+               MOVE 1 TO WS-SUB-CNT (WS-SUB-COUNT)
+               MOVE F-GAJI-POKOK TO WS-SUB-TOTAL (WS-SUB-COUNT)
+           END-IF
+           ADD 1 TO WS-GRAND-CNT
+           ADD F-GAJI-POKOK TO WS-GRAND-TOTAL.
+
+       3000-PRINT-REGISTER.
+           MOVE "PAYROLL REGISTER - SUBTOTAL BY JABATAN/GOLONGAN"
+               TO PR-LINE
+           WRITE PR-LINE
+           MOVE SPACES TO PR-LINE
+           WRITE PR-LINE
+           PERFORM VARYING WS-SUB-IX FROM 1 BY 1
+                   UNTIL WS-SUB-IX > WS-SUB-COUNT
+               MOVE WS-SUB-TOTAL (WS-SUB-IX) TO WS-GAJI-Z
+               STRING WS-SUB-JABATAN (WS-SUB-IX) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-SUB-GOLONGAN (WS-SUB-IX) DELIMITED BY SIZE
+                   "  COUNT=" DELIMITED BY SIZE
+                   WS-SUB-CNT (WS-SUB-IX) DELIMITED BY SIZE
+                   "  TOTAL=" DELIMITED BY SIZE
+                   WS-GAJI-Z DELIMITED BY SIZE
+                   INTO PR-LINE
+               WRITE PR-LINE
+           END-PERFORM
+           MOVE SPACES TO PR-LINE
+           WRITE PR-LINE
+           MOVE WS-GRAND-TOTAL TO WS-GAJI-Z
+           STRING "GRAND TOTAL  COUNT=" DELIMITED BY SIZE
+               WS-GRAND-CNT DELIMITED BY SIZE
+               "  TOTAL=" DELIMITED BY SIZE
+               WS-GAJI-Z DELIMITED BY SIZE
+               INTO PR-LINE
+           WRITE PR-LINE.
+
+       9999-EXIT.
+           CLOSE Personal-IDX.
+           CLOSE PAYROLL-REPORT.
+           STOP RUN.
+      ** add other procedures here
+       END PROGRAM TUGAS-PAYROLL.
