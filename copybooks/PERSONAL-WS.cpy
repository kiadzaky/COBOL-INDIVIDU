@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * PERSONAL-WS.cpy                                            *
+      * Working-storage mirror of F-Personal used to stage values  *
+      * ACCEPTed from the operator before they are moved across.   *
+      *-----------------------------------------------------------*
+       01 PERSONAL.
+              05 NIK PIC 9(16).
+              05 NAMA PIC A(30).
+              05 JABATAN PIC A(20).
+              05 GOLONGAN PIC X(02).
+              05 GAJI-POKOK PIC 9(09)V99.
