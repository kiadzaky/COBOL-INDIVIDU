@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * ARCHIVE-SEL.cpy                                            *
+      * FILE-CONTROL entry for the Personal-Archive soft-delete     *
+      * file (same key as Personal-IDX so NIK round-trips cleanly). *
+      *-----------------------------------------------------------*
+       SELECT Personal-Archive
+          ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\ARSIP.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          FILE STATUS IS FSTAT
+          RECORD KEY IS A-NIK.
