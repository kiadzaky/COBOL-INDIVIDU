@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      * PERSONAL-FD.cpy                                            *
+      * Shared record layout for Personal-IDX (FD Personal-IDX).   *
+      *-----------------------------------------------------------*
+       01 F-Personal.
+          05 F-NIK PIC 9(16).
+          05 F-Nama PIC A(30).
+          05 F-Jabatan PIC A(20).
+          05 F-Golongan PIC X(02).
+          05 F-Gaji-Pokok PIC 9(09)V99.
