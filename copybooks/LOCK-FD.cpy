@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------*
+      * LOCK-FD.cpy                                                *
+      * One entry per NIK currently held open for edit, so a second *
+      * session trying UPDATE/DELETE on the same record is refused. *
+      *-----------------------------------------------------------*
+       01 LK-RECORD.
+          05 LK-NIK PIC 9(16).
+          05 LK-SESSION PIC X(08).
+          05 LK-TIMESTAMP PIC X(15).
