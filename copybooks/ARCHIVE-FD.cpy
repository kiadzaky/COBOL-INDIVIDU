@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * ARCHIVE-FD.cpy                                             *
+      * Record layout for Personal-Archive - F-Personal plus the    *
+      * deletion date and reason, so a record can be inspected or   *
+      * RESTOREd later.                                             *
+      *-----------------------------------------------------------*
+       01 A-PERSONAL.
+          05 A-NIK PIC 9(16).
+          05 A-NAMA PIC A(30).
+          05 A-JABATAN PIC A(20).
+          05 A-GOLONGAN PIC X(02).
+          05 A-GAJI-POKOK PIC 9(09)V99.
+          05 A-DEL-DATE PIC X(10).
+          05 A-DEL-REASON PIC X(30).
