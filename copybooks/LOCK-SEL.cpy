@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      * LOCK-SEL.cpy                                               *
+      * FILE-CONTROL entry for the Personal-Lock file used to guard *
+      * UPDATE-RECORD/DELETE-RECORD against concurrent sessions.    *
+      *-----------------------------------------------------------*
+       SELECT Personal-Lock
+          ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\PERSONAL.LCK"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          FILE STATUS IS FSTAT
+          RECORD KEY IS LK-NIK.
