@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------*
+      * PERSONAL-SEL.cpy                                           *
+      * Shared FILE-CONTROL entry for the Personal-IDX master file.*
+      * COPY this into FILE-CONTROL wherever Personal-IDX is used  *
+      * so every program agrees on the same keys.                  *
+      *-----------------------------------------------------------*
+       SELECT Personal-IDX
+          ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\personal.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          FILE STATUS IS FSTAT
+          RECORD KEY IS F-NIK
+          ALTERNATE RECORD KEY IS F-Nama WITH DUPLICATES
+          ALTERNATE RECORD KEY IS F-Jabatan WITH DUPLICATES.
