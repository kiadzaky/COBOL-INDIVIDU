@@ -13,26 +13,23 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-         SELECT Personal-IDX
-          ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\personal.dat"
-          ORGANIZATION IS INDEXED
-          ACCESS MODE IS DYNAMIC
-          FILE STATUS IS FSTAT
-          RECORD KEY IS F-NIK.
+           COPY "PERSONAL-SEL.cpy".
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD Personal-IDX.
-       01 F-Personal.
-          05 F-NIK PIC 9(16).
-          05 F-Nama PIC A(30).
-          05 F-Jabatan PIC A(20).
+           COPY "PERSONAL-FD.cpy".
       *-----------------------
        WORKING-STORAGE SECTION.
        01 FSTAT PIC 99.
        01 PERSONAL-Z.
               05 NIK-Z PIC ZZZZ,ZZZZ,ZZZZ,ZZZZ.
+       01 WS-JR-OPERATION PIC X(10) VALUE "READ".
+       01 WS-JR-BEFORE PIC X(100) VALUE SPACES.
+       01 WS-JR-AFTER PIC X(100).
+       01 WS-LOG-PROGRAM PIC X(15) VALUE "SUB-TUGAS-READ".
+       01 WS-LOG-OPERATION PIC X(11).
       *-----------------------
        LINKAGE SECTION.
        01 WS-NIK-INPUT PIC 9(16).
@@ -43,16 +40,42 @@
       * The main procedure of the program
       **
               OPEN I-O PERSONAL-IDX.
+              MOVE "OPEN-IO" TO WS-LOG-OPERATION
+              CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                 WS-LOG-OPERATION, FSTAT
+              CANCEL "SUB-TUGAS-LOG"
               MOVE WS-NIK-INPUT TO F-NIK
               MOVE F-NIK TO NIK-Z
                read PERSONAL-IDX
                    invalid
                      display "NIK : " NIK-Z " TIDAK ADA"
+                     MOVE "READ" TO WS-LOG-OPERATION
+                     CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                        WS-LOG-OPERATION, FSTAT
+                     CANCEL "SUB-TUGAS-LOG"
                    not invalid
                     display "NIK : " no advancing NIK-Z
                     display "NAMA : " no advancing F-NAMA
                     display "JABATAN : " no advancing F-JABATAN
+                    display "GOLONGAN : " no advancing F-GOLONGAN
+                    display "GAJI POKOK : " no advancing F-GAJI-POKOK
                     DISPLAY " "
+                    STRING "NAMA=" DELIMITED BY SIZE
+                           FUNCTION TRIM (F-NAMA) DELIMITED BY SIZE
+                           " JABATAN=" DELIMITED BY SIZE
+                           FUNCTION TRIM (F-JABATAN) DELIMITED BY SIZE
+                           " GOL=" DELIMITED BY SIZE
+                           F-GOLONGAN DELIMITED BY SIZE
+                           " GAJI=" DELIMITED BY SIZE
+                           F-GAJI-POKOK DELIMITED BY SIZE
+                           INTO WS-JR-AFTER
+                    CALL "SUB-TUGAS-JOURNAL" USING WS-JR-OPERATION,
+                           F-NIK, WS-JR-BEFORE, WS-JR-AFTER
+                    CANCEL "SUB-TUGAS-JOURNAL"
+                    MOVE "READ" TO WS-LOG-OPERATION
+                    CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                       WS-LOG-OPERATION, FSTAT
+                    CANCEL "SUB-TUGAS-LOG"
                END-READ
                CLOSE PERSONAL-IDX
                CALL "SYSTEM" USING "PAUSE"
