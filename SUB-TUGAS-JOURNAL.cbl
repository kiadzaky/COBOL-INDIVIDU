@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author: KIA DZAKY ERIYOKO
+      * Purpose: Append one entry to the append-only audit journal for
+      *          every CREATE/UPDATE/DELETE/RESTORE/READ against the
+      *          Personal-IDX master file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SUB-TUGAS-JOURNAL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE
+              ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\JOURNAL.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FSTAT.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD JOURNAL-FILE.
+       01 JR-RECORD.
+           05 JR-TIMESTAMP PIC X(15).
+           05 FILLER PIC X VALUE ";".
+           05 JR-OPERATION PIC X(10).
+           05 FILLER PIC X VALUE ";".
+           05 JR-NIK PIC 9(16).
+           05 FILLER PIC X VALUE ";".
+           05 JR-BEFORE PIC X(100).
+           05 FILLER PIC X VALUE ";".
+           05 JR-AFTER PIC X(100).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 FSTAT PIC 99.
+       01 WS-CURRENT-DATETIME.
+           05 WS-CD-DATE.
+               10 WS-CD-YYYY PIC 9(04).
+               10 WS-CD-MM PIC 9(02).
+               10 WS-CD-DD PIC 9(02).
+           05 WS-CD-TIME.
+               10 WS-CD-HH PIC 9(02).
+               10 WS-CD-MIN PIC 9(02).
+               10 WS-CD-SS PIC 9(02).
+           05 FILLER PIC X(09).
+      *-----------------------
+       LINKAGE SECTION.
+       01 LK-OPERATION PIC X(10).
+       01 LK-NIK PIC 9(16).
+       01 LK-BEFORE PIC X(100).
+       01 LK-AFTER PIC X(100).
+       PROCEDURE DIVISION USING LK-OPERATION LK-NIK LK-BEFORE LK-AFTER.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * append one line to the journal, creating it on first use
+      **
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           OPEN EXTEND JOURNAL-FILE
+           IF FSTAT = "35"
+               CLOSE JOURNAL-FILE
+               OPEN OUTPUT JOURNAL-FILE
+               CLOSE JOURNAL-FILE
+               OPEN EXTEND JOURNAL-FILE
+           END-IF
+           STRING WS-CD-YYYY DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CD-MM DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CD-DD DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CD-HH DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-CD-MIN DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-CD-SS DELIMITED BY SIZE
+                  INTO JR-TIMESTAMP
+           MOVE LK-OPERATION TO JR-OPERATION
+           MOVE LK-NIK TO JR-NIK
+           MOVE LK-BEFORE TO JR-BEFORE
+           MOVE LK-AFTER TO JR-AFTER
+           WRITE JR-RECORD
+           CLOSE JOURNAL-FILE
+           GOBACK.
+      ** add other procedures here
+       END PROGRAM SUB-TUGAS-JOURNAL.
