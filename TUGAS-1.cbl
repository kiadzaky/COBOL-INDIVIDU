@@ -13,24 +13,21 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT Personal-IDX
-          ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\personal.dat"
-          ORGANIZATION IS INDEXED
-          ACCESS MODE IS DYNAMIC
-          FILE STATUS IS FSTAT
-          RECORD KEY IS NIK.
+           COPY "PERSONAL-SEL.cpy".
 
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD Personal-IDX.
-       01 Personal.
-          05 NIK PIC 9(10).
-          05 Nama PIC X(30).
-          05 Jabatan PIC X(20).
+           COPY "PERSONAL-FD.cpy".
        WORKING-STORAGE SECTION.
           01 FSTAT PIC 99.
+          01 WS-LOG-PROGRAM PIC X(15) VALUE "TUGAS-1".
+          01 WS-LOG-OPERATION PIC X(11).
+          01 WS-CD-FULL PIC X(21).
+          01 WS-BACKUP-NAME PIC X(80).
+          01 WS-BACKUP-CMD PIC X(180).
 
        PROCEDURE DIVISION.
            PERFORM CHECK-IF-FILE-EXIST.
@@ -38,16 +35,44 @@
 
        CHECK-IF-FILE-EXIST.
           OPEN INPUT Personal-IDX.
+          MOVE "OPEN-INPUT" TO WS-LOG-OPERATION
+          CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+             WS-LOG-OPERATION, FSTAT
+          CANCEL "SUB-TUGAS-LOG"
           IF FSTAT = "35"
              DISPLAY "FILE NOT EXIST"
              CLOSE Personal-IDX
              OPEN OUTPUT Personal-IDX
+             MOVE "OPEN-OUTPUT" TO WS-LOG-OPERATION
+             CALL "SUB-TUGAS-LOG" USING WS-LOG-PROGRAM,
+                WS-LOG-OPERATION, FSTAT
+             CANCEL "SUB-TUGAS-LOG"
              DISPLAY "FILE INDEX CREATED"
              CLOSE Personal-IDX
           ELSE
              DISPLAY "File Indexed sudah ada"
-          END-IF
-          CLOSE Personal-IDX.
+             CLOSE Personal-IDX
+             PERFORM BACKUP-PERSONAL-FILE
+          END-IF.
+
+      * Protect today's starting copy of personal.dat so a bad DELETE
+      * or mass update later in the day can be restored from the
+      * morning's snapshot instead of being lost outright.
+       BACKUP-PERSONAL-FILE.
+          MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+          STRING "C:\MAYBANK\COBOL\GNU PROJECT\data\PERSONAL-"
+                     DELIMITED BY SIZE
+                 WS-CD-FULL (1:8) DELIMITED BY SIZE
+                 ".BAK" DELIMITED BY SIZE
+                 INTO WS-BACKUP-NAME
+          STRING "COPY ""C:\MAYBANK\COBOL\GNU PROJECT\data\"
+                     DELIMITED BY SIZE
+                 "personal.dat"" """ DELIMITED BY SIZE
+                 FUNCTION TRIM (WS-BACKUP-NAME) DELIMITED BY SIZE
+                 """" DELIMITED BY SIZE
+                 INTO WS-BACKUP-CMD
+          CALL "SYSTEM" USING WS-BACKUP-CMD
+          DISPLAY "BACKUP DIBUAT : " WS-BACKUP-NAME.
 
       ** add other procedures here
        END PROGRAM TUGAS-1.
